@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LDAP-AUTHENTICATE.
+
+      * Bridges INPUT-INFO's credential check to the corporate
+      * directory for USER-AUTH-DIRECTORY accounts. LDAPBIND is the
+      * site's LE-callable LDAP/AD bind module (not present in this
+      * sandbox - see IMPLEMENTATION_STATUS.md); it does the actual
+      * network bind against the directory server and hands back a
+      * simple pass/fail.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-LDAP-RETURN-CODE PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-USER-ID PIC X(8).
+       01 LK-PASSWORD PIC X(30).
+       01 LK-LDAP-RESULT PIC X(1).
+           88 LK-LDAP-PASSED VALUE "Y".
+
+       PROCEDURE DIVISION USING LK-USER-ID LK-PASSWORD LK-LDAP-RESULT.
+       MAIN-LOGIC.
+           MOVE "N" TO LK-LDAP-RESULT.
+           CALL "LDAPBIND" USING LK-USER-ID LK-PASSWORD
+                   WS-LDAP-RETURN-CODE
+               ON EXCEPTION
+                   DISPLAY "LDAP service unavailable - "
+                       "denying login."
+                   MOVE "N" TO LK-LDAP-RESULT
+               NOT ON EXCEPTION
+                   IF WS-LDAP-RETURN-CODE = 0
+                       MOVE "Y" TO LK-LDAP-RESULT
+                   ELSE
+                       MOVE "N" TO LK-LDAP-RESULT
+                   END-IF
+           END-CALL.
+           GOBACK.
