@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADMIN-MENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE PIC 9 VALUE 0.
+       01 WS-IDLE-LIMIT-SECONDS PIC 9(5) VALUE 00900.
+       01 WS-CURRENT-TIME PIC 9(6).
+       01 WS-LAST-SECS PIC 9(5).
+       01 WS-CURRENT-SECS PIC 9(5).
+       01 WS-IDLE-SECONDS PIC S9(5) VALUE 0.
+       01 WS-REAUTH-RESULT PIC X(1).
+           88 REAUTH-PASSED VALUE "Y".
+       01 WS-LOGGED-OFF PIC X VALUE "N".
+           88 FORCED-LOG-OFF VALUE "Y".
+
+       LINKAGE SECTION.
+       01 LK-USER-ID PIC X(8).
+       01 LK-LAST-ACTIVITY-TIME PIC 9(6).
+
+       PROCEDURE DIVISION USING LK-USER-ID LK-LAST-ACTIVITY-TIME.
+       MAIN-LOGIC.
+           PERFORM UNTIL WS-CHOICE = 9 OR FORCED-LOG-OFF
+               DISPLAY "----- Admin Menu -----"
+               DISPLAY "1. Maintain user accounts"
+               DISPLAY "2. System configuration"
+               DISPLAY "9. Log off"
+               DISPLAY "Select an option : "
+               ACCEPT WS-CHOICE
+               PERFORM CHECK-IDLE-TIMEOUT
+               IF NOT FORCED-LOG-OFF
+                   EVALUATE WS-CHOICE
+                       WHEN 1
+                           DISPLAY "User maintenance not"
+                               " yet implemented."
+                       WHEN 2
+                           DISPLAY "System configuration"
+                               " not implemented."
+                       WHEN 9
+                           DISPLAY "Logging off."
+                       WHEN OTHER
+                           DISPLAY "Invalid selection."
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+           GOBACK.
+
+       CHECK-IDLE-TIMEOUT.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-CURRENT-TIME.
+           COMPUTE WS-LAST-SECS =
+               (LK-LAST-ACTIVITY-TIME / 10000) * 3600
+               + (FUNCTION MOD (LK-LAST-ACTIVITY-TIME, 10000)
+                   / 100) * 60
+               + FUNCTION MOD (LK-LAST-ACTIVITY-TIME, 100).
+           COMPUTE WS-CURRENT-SECS =
+               (WS-CURRENT-TIME / 10000) * 3600
+               + (FUNCTION MOD (WS-CURRENT-TIME, 10000) / 100) * 60
+               + FUNCTION MOD (WS-CURRENT-TIME, 100).
+           COMPUTE WS-IDLE-SECONDS = WS-CURRENT-SECS - WS-LAST-SECS.
+           IF WS-IDLE-SECONDS < 0
+               ADD 86400 TO WS-IDLE-SECONDS
+           END-IF.
+           IF WS-IDLE-SECONDS > WS-IDLE-LIMIT-SECONDS
+               CALL "REAUTH-CHECK" USING LK-USER-ID WS-REAUTH-RESULT
+               IF REAUTH-PASSED
+                   MOVE WS-CURRENT-TIME TO LK-LAST-ACTIVITY-TIME
+               ELSE
+                   DISPLAY "Session timed out - logging off."
+                   MOVE "Y" TO WS-LOGGED-OFF
+                   MOVE 9 TO WS-CHOICE
+               END-IF
+           ELSE
+               MOVE WS-CURRENT-TIME TO LK-LAST-ACTIVITY-TIME
+           END-IF.
