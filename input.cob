@@ -1,18 +1,267 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INPUT-INFO.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-MASTER-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE.
+           COPY "USERREC.cpy".
+
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDITREC.cpy".
+
        WORKING-STORAGE SECTION.
        01 INPUT-USER PIC X(30).
        01 INPUT-PASSWORD PIC X(30).
+       01 WS-USER-MASTER-STATUS PIC XX.
+       01 WS-AUDIT-LOG-STATUS PIC XX.
+       01 WS-LOGIN-OK PIC X VALUE "N".
+           88 LOGIN-SUCCESSFUL VALUE "Y".
+       01 WS-PASSWORD-MATCH-FLAG PIC X VALUE "N".
+           88 WS-PASSWORD-MATCHED VALUE "Y".
+       01 WS-LDAP-RESULT PIC X(1).
+       01 WS-USER-FOUND PIC X VALUE "N".
+           88 USER-RECORD-FOUND VALUE "Y".
+       01 WS-AUDIT-RESULT PIC X(7).
+       01 WS-MAX-ATTEMPTS PIC 9 VALUE 3.
+       01 WS-ATTEMPT-COUNT PIC 9 VALUE 0.
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-INT-TODAY PIC S9(9) COMP.
+       01 WS-INT-CHANGED PIC S9(9) COMP.
+       01 WS-DAYS-SINCE-CHANGE PIC S9(9) COMP.
+       01 WS-NEW-PASSWORD PIC X(30).
+       01 WS-CONFIRM-PASSWORD PIC X(30).
+       01 WS-USER-ID-SAVE PIC X(8).
+       01 WS-USER-ROLE-SAVE PIC X(1).
+       01 WS-LOGIN-TIME-SAVE PIC 9(6).
+       01 WS-COMPUTED-HASH PIC X(40).
+       01 WS-NEW-SALT PIC X(8).
+       01 WS-SALT-NUM PIC 9(8).
+       01 WS-OTP-CODE PIC 9(6).
+       01 WS-OTP-ENTERED PIC 9(6).
+       01 WS-MAX-OTP-TRIES PIC 9 VALUE 3.
+       01 WS-OTP-TRY-COUNT PIC 9 VALUE 0.
+       01 WS-OTP-OK PIC X VALUE "N".
+           88 OTP-VERIFIED VALUE "Y".
+       01 WS-RANDOM-SEED PIC 9(8).
+       01 WS-RANDOM-DISCARD PIC 9(9)V9(9).
+       01 WS-USER-MASTER-OPEN PIC X VALUE "N".
+           88 USER-MASTER-IS-OPEN VALUE "Y".
+       01 WS-READ-STATUS-SAVE PIC XX.
+       01 WS-NAME-VALID PIC X VALUE "N".
+           88 USER-NAME-OK VALUE "Y".
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter your name : ".
-           ACCEPT INPUT-USER.
-           DISPLAY "Enter your password : ".
-           ACCEPT INPUT-PASSWORD.
+       MAIN-LOGIC.
+           PERFORM SEED-RANDOM-GENERATOR.
+           PERFORM GET-USER-ID.
+           PERFORM OPEN-AND-READ-USER.
+           IF USER-RECORD-FOUND
+               IF USER-IS-LOCKED
+                   DISPLAY "Account locked - contact your supervisor"
+                   MOVE "FAILURE" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   PERFORM PASSWORD-ATTEMPT-LOOP
+                   IF LOGIN-SUCCESSFUL
+                       PERFORM CHECK-PASSWORD-EXPIRY
+                       IF USER-IS-PRIVILEGED
+                           PERFORM OTP-CHALLENGE
+                           IF NOT OTP-VERIFIED
+                               MOVE "N" TO WS-LOGIN-OK
+                               MOVE "FAILURE" TO WS-AUDIT-RESULT
+                               PERFORM WRITE-AUDIT-RECORD
+                           END-IF
+                       END-IF
+                   END-IF
+                   IF LOGIN-SUCCESSFUL
+                       DISPLAY "Login successful."
+                       MOVE USER-ID TO WS-USER-ID-SAVE
+                       MOVE USER-ROLE TO WS-USER-ROLE-SAVE
+                       MOVE FUNCTION CURRENT-DATE (9:6)
+                           TO WS-LOGIN-TIME-SAVE
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "No such user."
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           IF USER-MASTER-IS-OPEN
+               CLOSE USER-MASTER-FILE
+           END-IF.
+           IF LOGIN-SUCCESSFUL
+               PERFORM LAUNCH-MENU
+           END-IF.
            STOP RUN.
-           
\ No newline at end of file
+
+       SEED-RANDOM-GENERATOR.
+           ACCEPT WS-RANDOM-SEED FROM TIME.
+           COMPUTE WS-RANDOM-DISCARD = FUNCTION RANDOM (WS-RANDOM-SEED).
+
+       GET-USER-ID.
+           MOVE "N" TO WS-NAME-VALID.
+           PERFORM UNTIL USER-NAME-OK
+               DISPLAY "Enter your name : "
+               ACCEPT INPUT-USER
+               IF INPUT-USER (9:22) NOT = SPACES
+                   DISPLAY "User name too long - 8 characters "
+                       "maximum, try again."
+               ELSE
+                   MOVE "Y" TO WS-NAME-VALID
+               END-IF
+           END-PERFORM.
+
+       OPEN-AND-READ-USER.
+           MOVE "N" TO WS-USER-FOUND.
+           OPEN I-O USER-MASTER-FILE.
+           IF WS-USER-MASTER-STATUS = "00"
+               MOVE "Y" TO WS-USER-MASTER-OPEN
+               MOVE INPUT-USER TO USER-ID
+               READ USER-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               MOVE WS-USER-MASTER-STATUS TO WS-READ-STATUS-SAVE
+               IF WS-READ-STATUS-SAVE = "00"
+                   MOVE "Y" TO WS-USER-FOUND
+               END-IF
+           ELSE
+               DISPLAY "Unable to open user master file."
+           END-IF.
+
+       PASSWORD-ATTEMPT-LOOP.
+           MOVE "N" TO WS-LOGIN-OK.
+           MOVE USER-FAILED-ATTEMPTS TO WS-ATTEMPT-COUNT.
+           PERFORM UNTIL LOGIN-SUCCESSFUL
+                   OR WS-ATTEMPT-COUNT NOT LESS THAN WS-MAX-ATTEMPTS
+               DISPLAY "Enter your password : "
+               ACCEPT INPUT-PASSWORD
+               PERFORM VERIFY-PASSWORD
+               IF WS-PASSWORD-MATCHED
+                   MOVE "Y" TO WS-LOGIN-OK
+                   MOVE 0 TO USER-FAILED-ATTEMPTS
+                   MOVE "SUCCESS" TO WS-AUDIT-RESULT
+               ELSE
+                   ADD 1 TO WS-ATTEMPT-COUNT
+                   ADD 1 TO USER-FAILED-ATTEMPTS
+                   MOVE "FAILURE" TO WS-AUDIT-RESULT
+                   IF WS-ATTEMPT-COUNT NOT LESS THAN WS-MAX-ATTEMPTS
+                       MOVE "Y" TO USER-LOCKED-FLAG
+                       DISPLAY "Account locked - contact your "
+                           "supervisor"
+                   ELSE
+                       DISPLAY "Invalid password, try again."
+                   END-IF
+               END-IF
+               REWRITE USER-RECORD
+               PERFORM WRITE-AUDIT-RECORD
+           END-PERFORM.
+
+       VERIFY-PASSWORD.
+           MOVE "N" TO WS-PASSWORD-MATCH-FLAG.
+           IF USER-AUTH-DIRECTORY
+               CALL "LDAP-AUTHENTICATE" USING USER-ID INPUT-PASSWORD
+                   WS-LDAP-RESULT
+               IF WS-LDAP-RESULT = "Y"
+                   MOVE "Y" TO WS-PASSWORD-MATCH-FLAG
+               END-IF
+           ELSE
+               CALL "PWD-HASH" USING INPUT-PASSWORD
+                   USER-PASSWORD-SALT WS-COMPUTED-HASH
+               IF WS-COMPUTED-HASH = USER-PASSWORD-HASH
+                   MOVE "Y" TO WS-PASSWORD-MATCH-FLAG
+               END-IF
+           END-IF.
+
+       CHECK-PASSWORD-EXPIRY.
+           IF USER-AUTH-DIRECTORY
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE.
+           MOVE FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+               TO WS-INT-TODAY.
+           MOVE FUNCTION INTEGER-OF-DATE (USER-LAST-CHANGED-DATE)
+               TO WS-INT-CHANGED.
+           SUBTRACT WS-INT-CHANGED FROM WS-INT-TODAY
+               GIVING WS-DAYS-SINCE-CHANGE.
+           IF USER-MAX-PWD-AGE-DAYS > 0
+                   AND WS-DAYS-SINCE-CHANGE > USER-MAX-PWD-AGE-DAYS
+               DISPLAY "Your password has expired."
+               PERFORM FORCE-PASSWORD-CHANGE
+           END-IF.
+
+       OTP-CHALLENGE.
+           COMPUTE WS-OTP-CODE = FUNCTION MOD (
+               (FUNCTION RANDOM * 1000000000), 1000000).
+           DISPLAY "Privileged account - one-time passcode sent: "
+               WS-OTP-CODE.
+           MOVE "N" TO WS-OTP-OK.
+           MOVE 0 TO WS-OTP-TRY-COUNT.
+           PERFORM UNTIL OTP-VERIFIED
+                   OR WS-OTP-TRY-COUNT NOT LESS THAN WS-MAX-OTP-TRIES
+               DISPLAY "Enter one-time passcode : "
+               ACCEPT WS-OTP-ENTERED
+               IF WS-OTP-ENTERED = WS-OTP-CODE
+                   MOVE "Y" TO WS-OTP-OK
+               ELSE
+                   ADD 1 TO WS-OTP-TRY-COUNT
+                   ADD 1 TO USER-FAILED-ATTEMPTS
+                   IF WS-OTP-TRY-COUNT NOT LESS THAN WS-MAX-OTP-TRIES
+                       MOVE "Y" TO USER-LOCKED-FLAG
+                       DISPLAY "Account locked - contact your "
+                           "supervisor"
+                   ELSE
+                       DISPLAY "Invalid passcode, try again."
+                   END-IF
+               END-IF
+               REWRITE USER-RECORD
+           END-PERFORM.
+
+       FORCE-PASSWORD-CHANGE.
+           MOVE SPACES TO WS-NEW-PASSWORD.
+           PERFORM UNTIL WS-NEW-PASSWORD = WS-CONFIRM-PASSWORD
+                   AND WS-NEW-PASSWORD NOT = SPACES
+               DISPLAY "Enter new password : "
+               ACCEPT WS-NEW-PASSWORD
+               DISPLAY "Confirm new password : "
+               ACCEPT WS-CONFIRM-PASSWORD
+               IF WS-NEW-PASSWORD NOT = WS-CONFIRM-PASSWORD
+                   DISPLAY "Passwords do not match, try again."
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-SALT-NUM = FUNCTION RANDOM * 99999999.
+           MOVE WS-SALT-NUM TO WS-NEW-SALT.
+           CALL "PWD-HASH" USING WS-NEW-PASSWORD WS-NEW-SALT
+               WS-COMPUTED-HASH.
+           MOVE WS-NEW-SALT TO USER-PASSWORD-SALT.
+           MOVE WS-COMPUTED-HASH TO USER-PASSWORD-HASH.
+           MOVE WS-TODAY-DATE TO USER-LAST-CHANGED-DATE.
+           REWRITE USER-RECORD.
+           DISPLAY "Password changed.".
+
+       LAUNCH-MENU.
+           CALL "MENU-LAUNCH" USING WS-USER-ID-SAVE WS-USER-ROLE-SAVE
+               WS-LOGIN-TIME-SAVE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE INPUT-USER TO AUDIT-USER-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE WS-AUDIT-RESULT TO AUDIT-RESULT.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "05" OR WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG-FILE.
