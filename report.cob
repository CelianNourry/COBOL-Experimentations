@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGINRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "LOGINRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDITREC.cpy".
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-LOG-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-EOF-FLAG PIC X VALUE "N".
+           88 END-OF-AUDIT-LOG VALUE "Y".
+       01 WS-AUDIT-LOG-OPEN PIC X VALUE "N".
+           88 AUDIT-LOG-IS-OPEN VALUE "Y".
+       01 WS-REPORT-OPEN PIC X VALUE "N".
+           88 REPORT-IS-OPEN VALUE "Y".
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RUN-DATE-INT PIC S9(9) COMP.
+       01 WS-REPORT-DATE-INT PIC S9(9) COMP.
+       01 WS-REPORT-DATE PIC 9(8).
+
+       01 WS-USER-TABLE.
+           05 WS-USER-ENTRY OCCURS 200 TIMES INDEXED BY WS-USER-IDX.
+               10 WS-TAB-USER-ID PIC X(8).
+               10 WS-TAB-ATTEMPTS PIC 9(5) VALUE 0.
+               10 WS-TAB-FAILURES PIC 9(5) VALUE 0.
+               10 WS-TAB-FIRST-TS PIC X(21) VALUE SPACES.
+               10 WS-TAB-LAST-TS PIC X(21) VALUE SPACES.
+       01 WS-USER-COUNT PIC 9(4) VALUE 0.
+       01 WS-FOUND-IDX PIC 9(4) VALUE 0.
+       01 WS-SUB PIC 9(4).
+
+       01 WS-HEADER-1 PIC X(80).
+       01 WS-HEADER-2 PIC X(80) VALUE
+           "USER-ID  ATTEMPTS FAILURES FIRST LOGIN        LAST LOGIN".
+       01 WS-DETAIL-LINE.
+           05 DL-USER-ID PIC X(10).
+           05 DL-ATTEMPTS PIC ZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-FAILURES PIC ZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-FIRST PIC X(21).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DL-LAST PIC X(21).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES.
+           IF REPORT-IS-OPEN
+               PERFORM WRITE-REPORT-HEADERS
+               PERFORM UNTIL END-OF-AUDIT-LOG
+                   READ AUDIT-LOG-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM ACCUMULATE-RECORD
+                   END-READ
+               END-PERFORM
+               PERFORM WRITE-DETAIL-LINES
+           END-IF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "00"
+               MOVE "Y" TO WS-AUDIT-LOG-OPEN
+           ELSE
+               DISPLAY "Audit log not available - no login "
+                   "activity to report."
+               MOVE "Y" TO WS-EOF-FLAG
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS = "00"
+               MOVE "Y" TO WS-REPORT-OPEN
+           ELSE
+               DISPLAY "Unable to open report file."
+           END-IF.
+
+       ACCUMULATE-RECORD.
+           IF AUDIT-TIMESTAMP (1:8) NOT = WS-REPORT-DATE
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM FIND-OR-ADD-USER.
+           IF WS-FOUND-IDX NOT = 0
+               ADD 1 TO WS-TAB-ATTEMPTS(WS-FOUND-IDX)
+               IF AUDIT-RESULT = "FAILURE"
+                   ADD 1 TO WS-TAB-FAILURES(WS-FOUND-IDX)
+               END-IF
+               IF WS-TAB-FIRST-TS(WS-FOUND-IDX) = SPACES
+                   MOVE AUDIT-TIMESTAMP TO WS-TAB-FIRST-TS(WS-FOUND-IDX)
+               END-IF
+               MOVE AUDIT-TIMESTAMP TO WS-TAB-LAST-TS(WS-FOUND-IDX)
+           END-IF.
+
+       FIND-OR-ADD-USER.
+           MOVE 0 TO WS-FOUND-IDX.
+           IF WS-USER-COUNT > 0
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-USER-COUNT
+                   IF WS-TAB-USER-ID(WS-SUB) = AUDIT-USER-ID
+                       MOVE WS-SUB TO WS-FOUND-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-FOUND-IDX = 0
+               IF WS-USER-COUNT < 200
+                   ADD 1 TO WS-USER-COUNT
+                   MOVE WS-USER-COUNT TO WS-FOUND-IDX
+                   MOVE AUDIT-USER-ID TO WS-TAB-USER-ID(WS-FOUND-IDX)
+               ELSE
+                   DISPLAY "WARNING: user table full (200) - "
+                       "dropping activity for " AUDIT-USER-ID
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-HEADERS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           MOVE FUNCTION INTEGER-OF-DATE (WS-RUN-DATE)
+               TO WS-RUN-DATE-INT.
+           COMPUTE WS-REPORT-DATE-INT = WS-RUN-DATE-INT - 1.
+           MOVE FUNCTION DATE-OF-INTEGER (WS-REPORT-DATE-INT)
+               TO WS-REPORT-DATE.
+           MOVE SPACES TO WS-HEADER-1.
+           STRING "DAILY LOGIN ACTIVITY REPORT - FOR BUSINESS DATE "
+                   DELIMITED BY SIZE
+               WS-REPORT-DATE DELIMITED BY SIZE
+               INTO WS-HEADER-1
+           END-STRING.
+           WRITE REPORT-LINE FROM WS-HEADER-1.
+           WRITE REPORT-LINE FROM WS-HEADER-2.
+
+       WRITE-DETAIL-LINES.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-USER-COUNT
+               MOVE WS-TAB-USER-ID(WS-SUB) TO DL-USER-ID
+               MOVE WS-TAB-ATTEMPTS(WS-SUB) TO DL-ATTEMPTS
+               MOVE WS-TAB-FAILURES(WS-SUB) TO DL-FAILURES
+               MOVE WS-TAB-FIRST-TS(WS-SUB) TO DL-FIRST
+               MOVE WS-TAB-LAST-TS(WS-SUB) TO DL-LAST
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       CLOSE-FILES.
+           IF AUDIT-LOG-IS-OPEN
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+           IF REPORT-IS-OPEN
+               CLOSE REPORT-FILE
+           END-IF.
