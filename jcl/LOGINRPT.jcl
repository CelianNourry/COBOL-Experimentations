@@ -0,0 +1,13 @@
+//LOGINRPT JOB (ACCTNO),'DAILY LOGIN RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*--------------------------------------------------------------
+//* Nightly batch job: read the AUDIT-LOG-FILE sequential trail
+//* written by INPUT-INFO and produce the Daily Login Activity
+//* report (LOGINRPT / report.cob) for operations management.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=LOGINRPT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.LOGINSYS.AUDITLOG,DISP=SHR
+//LOGINRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
