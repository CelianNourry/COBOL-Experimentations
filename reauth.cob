@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REAUTH-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-MASTER-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE.
+           COPY "USERREC.cpy".
+
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDITREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-USER-MASTER-STATUS PIC XX.
+       01 WS-AUDIT-LOG-STATUS PIC XX.
+       01 WS-AUDIT-RESULT PIC X(7).
+       01 WS-REAUTH-PASSWORD PIC X(30).
+       01 WS-MAX-REAUTH-TRIES PIC 9 VALUE 3.
+       01 WS-TRY-COUNT PIC 9 VALUE 0.
+       01 WS-REAUTH-OK PIC X VALUE "N".
+           88 REAUTH-SUCCESSFUL VALUE "Y".
+       01 WS-LDAP-RESULT PIC X(1).
+       01 WS-COMPUTED-HASH PIC X(40).
+
+       LINKAGE SECTION.
+       01 LK-USER-ID PIC X(8).
+       01 LK-REAUTH-RESULT PIC X(1).
+           88 LK-REAUTH-PASSED VALUE "Y".
+
+       PROCEDURE DIVISION USING LK-USER-ID LK-REAUTH-RESULT.
+       MAIN-LOGIC.
+           MOVE "N" TO LK-REAUTH-RESULT.
+           OPEN I-O USER-MASTER-FILE.
+           IF WS-USER-MASTER-STATUS NOT = "00"
+               DISPLAY "Unable to open user master file."
+           ELSE
+               MOVE LK-USER-ID TO USER-ID
+               READ USER-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Session idle - unknown user."
+               END-READ
+               IF WS-USER-MASTER-STATUS = "00"
+                   PERFORM REAUTH-PASSWORD-LOOP
+               END-IF
+               CLOSE USER-MASTER-FILE
+           END-IF.
+           IF REAUTH-SUCCESSFUL
+               MOVE "Y" TO LK-REAUTH-RESULT
+           ELSE
+               MOVE "N" TO LK-REAUTH-RESULT
+           END-IF.
+           GOBACK.
+
+       REAUTH-PASSWORD-LOOP.
+           MOVE "N" TO WS-REAUTH-OK.
+           MOVE USER-FAILED-ATTEMPTS TO WS-TRY-COUNT.
+           DISPLAY "Session idle - re-enter your password.".
+           PERFORM UNTIL REAUTH-SUCCESSFUL
+                   OR WS-TRY-COUNT NOT LESS THAN WS-MAX-REAUTH-TRIES
+               DISPLAY "Enter your password : "
+               ACCEPT WS-REAUTH-PASSWORD
+               IF USER-AUTH-DIRECTORY
+                   CALL "LDAP-AUTHENTICATE" USING USER-ID
+                       WS-REAUTH-PASSWORD WS-LDAP-RESULT
+                   IF WS-LDAP-RESULT = "Y"
+                       MOVE "Y" TO WS-REAUTH-OK
+                   END-IF
+               ELSE
+                   CALL "PWD-HASH" USING WS-REAUTH-PASSWORD
+                       USER-PASSWORD-SALT WS-COMPUTED-HASH
+                   IF WS-COMPUTED-HASH = USER-PASSWORD-HASH
+                       MOVE "Y" TO WS-REAUTH-OK
+                   END-IF
+               END-IF
+               IF REAUTH-SUCCESSFUL
+                   MOVE 0 TO USER-FAILED-ATTEMPTS
+                   MOVE "SUCCESS" TO WS-AUDIT-RESULT
+               ELSE
+                   ADD 1 TO WS-TRY-COUNT
+                   ADD 1 TO USER-FAILED-ATTEMPTS
+                   MOVE "FAILURE" TO WS-AUDIT-RESULT
+                   IF WS-TRY-COUNT NOT LESS THAN WS-MAX-REAUTH-TRIES
+                       MOVE "Y" TO USER-LOCKED-FLAG
+                       DISPLAY "Account locked - contact your "
+                           "supervisor"
+                   ELSE
+                       DISPLAY "Invalid password, try again."
+                   END-IF
+               END-IF
+               REWRITE USER-RECORD
+               PERFORM WRITE-AUDIT-RECORD
+           END-PERFORM.
+
+       WRITE-AUDIT-RECORD.
+           MOVE USER-ID TO AUDIT-USER-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE WS-AUDIT-RESULT TO AUDIT-RESULT.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "05" OR WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
