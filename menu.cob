@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-LAUNCH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-USER-ID PIC X(8).
+       01 LK-USER-ROLE PIC X(1).
+       01 LK-LAST-ACTIVITY-TIME PIC 9(6).
+
+       PROCEDURE DIVISION USING LK-USER-ID LK-USER-ROLE
+               LK-LAST-ACTIVITY-TIME.
+       MAIN-LOGIC.
+           EVALUATE TRUE
+               WHEN LK-USER-ROLE = "A"
+                   CALL "ADMIN-MENU" USING LK-USER-ID
+                       LK-LAST-ACTIVITY-TIME
+               WHEN LK-USER-ROLE = "S"
+                   CALL "SUPERVISOR-MENU" USING LK-USER-ID
+                       LK-LAST-ACTIVITY-TIME
+               WHEN LK-USER-ROLE = "C"
+                   CALL "CLERK-MENU" USING LK-USER-ID
+                       LK-LAST-ACTIVITY-TIME
+               WHEN OTHER
+                   DISPLAY "Unknown role - access denied."
+           END-EVALUATE.
+           GOBACK.
