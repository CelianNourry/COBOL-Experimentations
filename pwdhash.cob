@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PWD-HASH.
+
+      * Site password-hashing routine used by INPUT-INFO/REAUTH-CHECK
+      * to turn a salt + cleartext password into the digest stored in
+      * USER-PASSWORD-HASH. A production shop would route this through
+      * a vendor crypto service (e.g. z/OS ICSF CSNBOWH); this routine
+      * is the local stand-in so the USER-MASTER file never holds a
+      * plaintext password.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-COMBINED PIC X(38).
+       01 WS-IDX PIC 9(2).
+       01 WS-CHAR PIC X(1).
+       01 WS-ACC PIC 9(9) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-PASSWORD PIC X(30).
+       01 LK-SALT PIC X(8).
+       01 LK-HASH-OUT PIC X(40).
+
+       PROCEDURE DIVISION USING LK-PASSWORD LK-SALT LK-HASH-OUT.
+       MAIN-LOGIC.
+           MOVE SPACES TO WS-COMBINED.
+           STRING LK-SALT DELIMITED BY SIZE
+                  LK-PASSWORD DELIMITED BY SIZE
+               INTO WS-COMBINED.
+           MOVE 0 TO WS-ACC.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 38
+               MOVE WS-COMBINED (WS-IDX:1) TO WS-CHAR
+               COMPUTE WS-ACC = FUNCTION MOD (
+                   (WS-ACC * 131) + FUNCTION ORD (WS-CHAR) + WS-IDX,
+                   999999937)
+           END-PERFORM.
+           MOVE SPACES TO LK-HASH-OUT.
+           MOVE WS-ACC TO LK-HASH-OUT (1:9).
+           GOBACK.
