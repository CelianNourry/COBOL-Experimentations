@@ -0,0 +1,5 @@
+      * AUDIT-LOG record layout - one entry per login attempt.
+       01 AUDIT-RECORD.
+           05 AUDIT-USER-ID PIC X(8).
+           05 AUDIT-TIMESTAMP PIC X(21).
+           05 AUDIT-RESULT PIC X(7).
