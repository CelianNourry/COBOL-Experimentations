@@ -0,0 +1,21 @@
+      * USER-MASTER record layout - one entry per login account.
+       01 USER-RECORD.
+           05 USER-ID PIC X(8).
+           05 USER-PASSWORD-SALT PIC X(8).
+           05 USER-PASSWORD-HASH PIC X(40).
+           05 USER-FAILED-ATTEMPTS PIC 9(2).
+           05 USER-LOCKED-FLAG PIC X(1).
+               88 USER-IS-LOCKED VALUE "Y".
+               88 USER-NOT-LOCKED VALUE "N".
+           05 USER-LAST-CHANGED-DATE PIC 9(8).
+           05 USER-MAX-PWD-AGE-DAYS PIC 9(3).
+           05 USER-ROLE PIC X(1).
+               88 USER-ROLE-CLERK VALUE "C".
+               88 USER-ROLE-SUPERVISOR VALUE "S".
+               88 USER-ROLE-ADMIN VALUE "A".
+           05 USER-AUTH-SOURCE PIC X(1).
+               88 USER-AUTH-LOCAL VALUE "L".
+               88 USER-AUTH-DIRECTORY VALUE "D".
+           05 USER-PRIVILEGED-FLAG PIC X(1).
+               88 USER-IS-PRIVILEGED VALUE "Y".
+               88 USER-NOT-PRIVILEGED VALUE "N".
